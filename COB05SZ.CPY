@@ -0,0 +1,68 @@
+      *****************************************************************
+      * COB05SZ.CPY
+      * State / Zip reference table used by cob05 to sanity-check
+      * the State and Zip fields carried on the customer detail
+      * record.  Each entry is a state code and the low/high 3-digit
+      * Zip prefix assigned to it by the USPS.  Extend this table as
+      * new states or split ranges need to be covered.
+      *****************************************************************
+       01 SZ-Load-Values.
+           05 FILLER PIC X(08) VALUE "CT060069".
+           05 FILLER PIC X(08) VALUE "MA010027".
+           05 FILLER PIC X(08) VALUE "RI028029".
+           05 FILLER PIC X(08) VALUE "NH030038".
+           05 FILLER PIC X(08) VALUE "ME039049".
+           05 FILLER PIC X(08) VALUE "VT050059".
+           05 FILLER PIC X(08) VALUE "NJ070089".
+           05 FILLER PIC X(08) VALUE "NY100149".
+           05 FILLER PIC X(08) VALUE "PA150196".
+           05 FILLER PIC X(08) VALUE "DE197199".
+           05 FILLER PIC X(08) VALUE "DC200205".
+           05 FILLER PIC X(08) VALUE "VA220246".
+           05 FILLER PIC X(08) VALUE "MD206219".
+           05 FILLER PIC X(08) VALUE "WV247268".
+           05 FILLER PIC X(08) VALUE "NC270289".
+           05 FILLER PIC X(08) VALUE "SC290299".
+           05 FILLER PIC X(08) VALUE "GA300319".
+           05 FILLER PIC X(08) VALUE "FL320349".
+           05 FILLER PIC X(08) VALUE "AL350369".
+           05 FILLER PIC X(08) VALUE "TN370385".
+           05 FILLER PIC X(08) VALUE "MS386397".
+           05 FILLER PIC X(08) VALUE "KY400427".
+           05 FILLER PIC X(08) VALUE "OH430459".
+           05 FILLER PIC X(08) VALUE "IN460479".
+           05 FILLER PIC X(08) VALUE "MI480499".
+           05 FILLER PIC X(08) VALUE "IA500528".
+           05 FILLER PIC X(08) VALUE "WI530549".
+           05 FILLER PIC X(08) VALUE "MN550567".
+           05 FILLER PIC X(08) VALUE "SD570577".
+           05 FILLER PIC X(08) VALUE "ND580588".
+           05 FILLER PIC X(08) VALUE "MT590599".
+           05 FILLER PIC X(08) VALUE "IL600629".
+           05 FILLER PIC X(08) VALUE "MO630658".
+           05 FILLER PIC X(08) VALUE "KS660679".
+           05 FILLER PIC X(08) VALUE "NE680693".
+           05 FILLER PIC X(08) VALUE "LA700714".
+           05 FILLER PIC X(08) VALUE "AR716729".
+           05 FILLER PIC X(08) VALUE "OK730749".
+           05 FILLER PIC X(08) VALUE "TX750799".
+           05 FILLER PIC X(08) VALUE "CO800816".
+           05 FILLER PIC X(08) VALUE "WY820831".
+           05 FILLER PIC X(08) VALUE "ID832838".
+           05 FILLER PIC X(08) VALUE "UT840847".
+           05 FILLER PIC X(08) VALUE "AZ850865".
+           05 FILLER PIC X(08) VALUE "NM870884".
+           05 FILLER PIC X(08) VALUE "NV889898".
+           05 FILLER PIC X(08) VALUE "CA900961".
+           05 FILLER PIC X(08) VALUE "HI967968".
+           05 FILLER PIC X(08) VALUE "OR970979".
+           05 FILLER PIC X(08) VALUE "WA980994".
+           05 FILLER PIC X(08) VALUE "AK995999".
+           05 FILLER PIC X(08) VALUE "PR006009".
+
+       01 SZ-Table REDEFINES SZ-Load-Values.
+           05 SZ-Entry OCCURS 52 TIMES
+                       INDEXED BY SZ-Idx.
+              10 SZ-State           PIC X(02).
+              10 SZ-Zip-Lo          PIC 9(03).
+              10 SZ-Zip-Hi          PIC 9(03).
