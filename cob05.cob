@@ -2,7 +2,7 @@
        PROGRAM-ID. cob05.
       * A GnuCOBOL program
       * On: 11/12/2017
-      * By: Bill Blasingim      
+      * By: Bill Blasingim
       *
       * Read EBCDIC input file created by '*nix dd'
       * Convert to ASCII and write.
@@ -13,36 +13,132 @@
       *        EOL char which is a LF to a EBCDIC LF
       *
       * This program reads and writes fixed length records
-      * Use "Line Sequential" on output to handle ending control 
-      * character common on PC files. For example *nix uses a CR (x'0A) 
+      * Use "Line Sequential" on output to handle ending control
+      * character common on PC files. For example *nix uses a CR (x'0A)
       * at line end.
       *
-      * Useful for very old or big files where a programmer is trying to 
+      * Useful for very old or big files where a programmer is trying to
       * save space. On *nix...1,000,000 records would save 1,000,000
       * bytes. Savings of 2,000,000 on Windows where lines end in CR/LF
-      * Note: A text editor might have problems loading a 1,000,000 
+      * Note: A text editor might have problems loading a 1,000,000
       * character line.
-      *        
+      *
       * 03/11/2019 - Added line-feed to output record.
-      *              Strictly speaking not needed or common for fixed 
-      *              length records in the COBOL world. 
-      *              I added so I could easily open/view with a regular 
+      *              Strictly speaking not needed or common for fixed
+      *              length records in the COBOL world.
+      *              I added so I could easily open/view with a regular
       *              text editor.
       * 03/17/2019 Added code to allow writing EBCDIC output.
       *            Simply comment out the INSPECT to write the default
       *            ASCII.
+      * 01/14/2021 Widened OutRec to carry every InRec field (not just
+      *            Name/Birthday) so downstream jobs don't have to
+      *            re-read the raw extract.
+      * 01/14/2021 InFile/OutFile and the new report/reject/checkpoint
+      *            files are now named at run time (environment
+      *            variables, defaulted to the old hardcoded paths) so
+      *            one compiled copy can convert any day's extract.
+      * 01/14/2021 Added an end-of-job control report (records read/
+      *            written/rejected, input file name, start/end time)
+      *            to replace the old sysout-only DISPLAY of RECOUT.
+      * 01/14/2021 Bytes not present in the EBCDIC table are now caught
+      *            with a CLASS test and the offending record is copied
+      *            to a reject file with its relative record number
+      *            instead of being converted blind.
+      * 01/14/2021 Added checkpoint/restart: the relative record number
+      *            is saved every N records, and a restart run
+      *            fast-forwards past what already made it to
+      *            customer.out instead of reprocessing the whole file.
+      * 01/14/2021 Added recognition of an optional one-record header
+      *            (extract date/source) and trailer (record count) so
+      *            a short-shipped file can be flagged instead of
+      *            loading quietly.
+      * 01/14/2021 Added a State/Zip reference-table check and a
+      *            calendar check on Birthday; both write to the new
+      *            exceptions report by Account number.
+      * 01/14/2021 Added a CRLF input mode for vendor extracts that
+      *            carry a two-byte EBCDIC CR/LF instead of the usual
+      *            single EBCDIC LF, selectable at run time.
+      * 01/14/2021 Added a duplicate-Account exceptions report.
       *
-       Environment Division.      
+       Environment Division.
+       Configuration Section.
+       Special-Names.
+      *    Byte values present in the EBCDIC 78-level table below.
+      *    Any InRec byte outside this class did not come from a
+      *    machine that used our EBCDIC table and is routed to the
+      *    reject file rather than converted blind.
+           CLASS EBCDIC-CHARACTER IS
+                X'81' THRU X'89'
+                X'91' THRU X'99'
+                X'A2' THRU X'A9'
+                X'C1' THRU X'C9'
+                X'D1' THRU X'D9'
+                X'E2' THRU X'E9'
+                X'F0' THRU X'F9'
+                X'40' X'5A' X'7F'
+                X'7B' X'5B' X'6C' X'50' X'7D' X'4D' X'5D' X'5C'
+                X'4E' X'6B' X'60' X'4B' X'61' X'7A' X'5E' X'4C'
+                X'7E' X'6E' X'6F' X'7C' X'AD' X'E0' X'BD' X'B0'
+                X'6D' X'79' X'8B' X'4F' X'9B' X'A1'
+                X'25'.
        Input-Output Section.
        File-Control.
-       Select InFile Assign to
-         "/home/bill/Mystuff/COBOL/data/customer-fixed3.ebc"
+      *    Names are supplied at run time in Init (environment
+      *    variables), defaulted to the original hardcoded paths.
+       Select InFile Assign to Dynamic
+           In-File-Path
            ORGANIZATION IS BINARY SEQUENTIAL
-           ACCESS MODE IS SEQUENTIAL.         
+           ACCESS MODE IS SEQUENTIAL.
       *   Line Sequential.
-       Select OutFile Assign to
-         "./customer.out".
+      *    Same physical file, opened instead of InFile when the run
+      *    is in CRLF mode (two-byte EBCDIC CR/LF per record).
+       Select InFileCR Assign to Dynamic
+           In-File-Path
+           ORGANIZATION IS BINARY SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+       Select OutFile Assign to Dynamic
+           Out-File-Path
+           File Status Is Out-File-Status.
       *   Line Sequential.
+      *    Plain sequential, not Line Sequential - a rejected record
+      *    can contain any byte value, including ones that would be
+      *    mistaken for line-ending characters.
+       Select RejectFile Assign to Dynamic
+           Reject-File-Path
+           File Status Is Reject-File-Status.
+       Select ControlRpt Assign to Dynamic
+           CtlRpt-File-Path
+           ORGANIZATION IS LINE SEQUENTIAL.
+       Select ExceptionRpt Assign to Dynamic
+           ExceptRpt-File-Path
+           ORGANIZATION IS LINE SEQUENTIAL
+           File Status Is Except-File-Status.
+       Select DupRpt Assign to Dynamic
+           DupRpt-File-Path
+           ORGANIZATION IS LINE SEQUENTIAL
+           File Status Is Dup-File-Status.
+      *    File Status lets Read-Checkpoint tell a missing/not-yet-
+      *    created checkpoint file (first restart-enabled run) from a
+      *    real open error, instead of abending on status 35.
+       Select CheckpointFile Assign to Dynamic
+           Ckpt-File-Path
+           File Status Is Ckpt-File-Status.
+      *    Scratch copies used only by the Truncate-... paragraphs in
+      *    Init to rebuild a restart-resumed file back to the exact
+      *    record/line count its last checkpoint recorded, before any
+      *    new records are appended to it - see the Truncate-Out-File
+      *    banner comment for why this is needed at all.
+       Select OutFileScratch Assign to Dynamic
+           Out-Scratch-Path.
+       Select RejectFileScratch Assign to Dynamic
+           Reject-Scratch-Path.
+       Select ExceptionRptScratch Assign to Dynamic
+           Except-Scratch-Path
+           ORGANIZATION IS LINE SEQUENTIAL.
+       Select DupRptScratch Assign to Dynamic
+           Dup-Scratch-Path
+           ORGANIZATION IS LINE SEQUENTIAL.
        Data Division.
        File Section.
        FD InFile.
@@ -53,73 +149,1085 @@
            05 Name.
              10 I-First		pic x(15).
              10 I-Middle	pic x(15).
-             10 I-Last		pic x(20).           
+             10 I-Last		pic x(20).
            05 Birthday.
               10 yyyy		pic x(4).
               10 Filler		pic x.
               10 mm			pic x(2).
-              10 Filler		pic x.              
-              10 dd			pic x(2).              
+              10 Filler		pic x.
+              10 dd			pic x(2).
             05 I-Address    pic x(25).
             05 City		    pic x(20).
             05 State	    pic x(2).
-            05 Zip		    pic x(5). 
-            05 I-EOL       	pic x.                                              
+            05 Zip		    pic x(5).
+            05 I-EOL       	pic x.
+         01 InRec-Header.
+           05 IH-Rec-Type      pic x(3).
+              88 Is-Header-Rec value X'C8C4D9'.
+           05 IH-Extract-Date  pic x(8).
+           05 IH-Source-System pic x(10).
+           05 Filler           pic x(113).
+         01 InRec-Trailer.
+           05 IT-Rec-Type      pic x(3).
+              88 Is-Trailer-Rec value X'E3D9D3'.
+           05 IT-Record-Count  pic x(7).
+           05 Filler           pic x(124).
+
+       FD InFileCR.
+         01 InRec2.
+           05 Account2		pic x(18).
+           05 Filler		pic x(2).
+           05 Gender2		pic x.
+           05 Name2.
+             10 I-First2	pic x(15).
+             10 I-Middle2	pic x(15).
+             10 I-Last2		pic x(20).
+           05 Birthday2.
+              10 yyyy2		pic x(4).
+              10 Filler		pic x.
+              10 mm2		pic x(2).
+              10 Filler		pic x.
+              10 dd2		pic x(2).
+            05 I-Address2   pic x(25).
+            05 City2	    pic x(20).
+            05 State2	    pic x(2).
+            05 Zip2		    pic x(5).
+            05 I-EOL2      	pic x(2).
+         01 InRec2-Header.
+           05 IH2-Rec-Type      pic x(3).
+              88 Is-Header-Rec2 value X'C8C4D9'.
+           05 IH2-Extract-Date  pic x(8).
+           05 IH2-Source-System pic x(10).
+           05 Filler            pic x(114).
+         01 InRec2-Trailer.
+           05 IT2-Rec-Type      pic x(3).
+              88 Is-Trailer-Rec2 value X'E3D9D3'.
+           05 IT2-Record-Count  pic x(7).
+           05 Filler            pic x(125).
 
        FD OutFile.
          01 OutRec.
-           05 O-Name.         
+           05 O-Account       pic x(18).
+           05 O-Gender        pic x.
+           05 O-Name.
              10 O-First			pic x(15).
              10 O-Middle		pic x(15).
-             10 O-Last			pic x(20).           
+             10 O-Last			pic x(20).
            05 O-Birthday.
               10 o-yyyy			pic x(4).
               10 o-mm			pic x(2).
-              10 o-dd          pic x(2). 
-            05 o-eol           pic x.
-                     
+              10 o-dd          pic x(2).
+           05 O-Address       pic x(25).
+           05 O-City          pic x(20).
+           05 O-State         pic x(2).
+           05 O-Zip           pic x(5).
+           05 o-eol           pic x.
+
+       FD RejectFile.
+         01 Reject-Rec.
+           05 RJ-Rec-Num      pic 9(9).
+           05 Filler          pic x value space.
+           05 RJ-Raw-Rec      pic x(135).
+
+       FD ControlRpt.
+      *    Wide enough for the longest label (17 bytes) plus a full
+      *    200-byte run-time file path with room to spare - the paths
+      *    can be up to 200 bytes at run time and must not be silently
+      *    truncated on this report.
+         01 Ctl-Rec           pic x(220).
+
+       FD ExceptionRpt.
+         01 Exc-Rec.
+           05 EX-Account      pic x(18).
+           05 Filler          pic x value space.
+           05 EX-Rec-Num      pic 9(9).
+           05 Filler          pic x value space.
+           05 EX-Reason       pic x(4).
+           05 Filler          pic x value space.
+           05 EX-Detail       pic x(40).
+
+       FD DupRpt.
+         01 Dup-Rec.
+           05 DR-Account      pic x(18).
+           05 Filler          pic x value space.
+           05 DR-First-Num    pic 9(9).
+           05 Filler          pic x value space.
+           05 DR-Second-Num   pic 9(9).
+
+      *    Rewritten in full at every checkpoint interval.  The first
+      *    record is the control record (current relative record
+      *    number and the cumulative written/reject/exception/
+      *    duplicate counts carried across restarts); a control record
+      *    is followed by one account record per entry currently in
+      *    Dup-Check-Table, so a restart run can rebuild the
+      *    seen-Accounts table instead of starting empty and missing
+      *    duplicates that straddle the checkpoint.
+       FD CheckpointFile.
+         01 Ckpt-Rec.
+           05 CK-Rec-Type          pic x.
+              88 CK-Is-Control     value "C".
+              88 CK-Is-Account     value "A".
+           05 CK-Rec-Num           pic 9(9).
+           05 CK-Written-Count     pic 9(9).
+           05 CK-Reject-Count      pic 9(9).
+           05 CK-Exception-Count   pic 9(9).
+           05 CK-Dup-Count         pic 9(9).
+           05 CK-Account           pic x(18).
+
+      *    Raw byte-for-byte copies of OutRec/Reject-Rec/Exc-Rec/
+      *    Dup-Rec, used only while rebuilding a truncated copy of the
+      *    file they shadow - see Truncate-Out-File.
+       FD OutFileScratch.
+         01 Out-Scratch-Rec      pic x(130).
+
+       FD RejectFileScratch.
+         01 Reject-Scratch-Rec   pic x(145).
+
+       FD ExceptionRptScratch.
+         01 Exc-Scratch-Rec      pic x(74).
+
+       FD DupRptScratch.
+         01 Dup-Scratch-Rec      pic x(38).
+
        Working-Storage Section.
          01 Misc.
            05        Pic X
              Value "N".
-           88 EOF     Value "Y".    
+           88 EOF     Value "Y".
       *    Linux end of line [line feed]
-           05 eol    BINARY-CHAR UNSIGNED value 10. 
-      *     05 eol    PIC X VALUE SPACE.           
-           05 RECOUT       PIC S9(5) COMP VALUE +0.             
-           78 ASCII   value 
+           05 eol    BINARY-CHAR UNSIGNED value 10.
+      *     05 eol    PIC X VALUE SPACE.
+           78 ASCII   value
           "abcdefghijklmnopqrstuvwxyzABCDEFGHIJKLMNOPQRSTUVWXYZ" &
           "0123456789 !" & '"' & "#$%&'()*+,-./:;<=>?@[\]^_`{|}~"&
           x'0A'.
-           78 EBCDIC  value 
+           78 EBCDIC  value
         X'818283848586878889919293949596979899A2A3A4A5A6A7A8A9' &
-        X'C1C2C3C4C5C6C7C8C9D1D2D3D4D5D6D7D8D9E2E3E4E5E6E7E8E9' & 
+        X'C1C2C3C4C5C6C7C8C9D1D2D3D4D5D6D7D8D9E2E3E4E5E6E7E8E9' &
         X'F0F1F2F3F4F5F6F7F8F9405A7F' &
         X'7B5B6C507D4D5D5C4E6B604B617A5E4C7E6E6F7CADE0BDB06D798B4F9BA1'&
-        x'25'.            
+        x'25'.
+
+      *    Run-time file names, defaulted to the old
+      *    hardcoded paths so an unconfigured run behaves as before.
+         01 File-Names.
+           05 In-File-Path        pic x(200)
+             value "/home/bill/Mystuff/COBOL/data/customer-fixed3.ebc".
+           05 Out-File-Path       pic x(200)
+             value "./customer.out".
+           05 Reject-File-Path    pic x(200)
+             value "./customer.rej".
+           05 CtlRpt-File-Path    pic x(200)
+             value "./customer.ctl".
+           05 ExceptRpt-File-Path pic x(200)
+             value "./customer.exc".
+           05 DupRpt-File-Path    pic x(200)
+             value "./customer.dup".
+           05 Ckpt-File-Path      pic x(200)
+             value "./customer.ckpt".
+      *    Scratch copy paths, built fresh each time by Truncate-
+      *    Out-File and friends from the real path above plus a
+      *    ".trunctmp" suffix.
+           05 Out-Scratch-Path    pic x(200).
+           05 Reject-Scratch-Path pic x(200).
+           05 Except-Scratch-Path pic x(200).
+           05 Dup-Scratch-Path    pic x(200).
+           05 Env-Value          pic x(200).
+           05 Env-Token          pic x(7).
+           05 Out-File-Status    pic xx value "00".
+           05 Ckpt-File-Status   pic xx value "00".
+           05 Reject-File-Status pic xx value "00".
+           05 Except-File-Status pic xx value "00".
+           05 Dup-File-Status    pic xx value "00".
+
+      *    Run mode switches, also defaulted so an
+      *    unconfigured run behaves exactly as it always has.
+         01 Run-Options.
+           05 Run-Mode           pic x(4) value "LF".
+              88 Mode-CRLF-In    value "CRLF".
+           05 Restart-Switch     pic x value "N".
+              88 Restart-Run     value "Y".
+           05 Ckpt-Interval      pic 9(7) value 1000.
+
+         01 Run-Counts.
+           05 Rec-Read-Count     pic S9(7) COMP value 0.
+           05 Reject-Count       pic S9(7) COMP value 0.
+           05 Exception-Count    pic S9(7) COMP value 0.
+           05 Dup-Count          pic S9(7) COMP value 0.
+      *    Cumulative counts carried across a restart via the
+      *    checkpoint's control record, vs Reject-Count/Exception-
+      *    Count/Dup-Count which are only this run's own increment -
+      *    the control report prints the cumulative totals so they
+      *    stay consistent with Rec-Read-Count (always a full-file
+      *    count, since the read loop re-reads from byte 1 every run)
+      *    and with the trailer-count comparison.
+           05 Total-Written-Count   pic S9(7) COMP value 0.
+           05 Total-Reject-Count    pic S9(7) COMP value 0.
+           05 Total-Exception-Count pic S9(7) COMP value 0.
+           05 Total-Dup-Count       pic S9(7) COMP value 0.
+      *    Accounts that could not be added to Dup-Check-Table once it
+      *    filled, so the control report can say duplicate coverage
+      *    was incomplete instead of staying silent about it.
+           05 Dup-Overflow-Count pic S9(7) COMP value 0.
+
+      *    Header/trailer bookkeeping.
+         01 Header-Info.
+           05 Hdr-Extract-Date   pic x(8)  value spaces.
+           05 Hdr-Source-System  pic x(10) value spaces.
+           05 Hdr-Switch         pic x value "N".
+              88 Header-Found    value "Y".
+
+         01 Trailer-Info.
+           05 Trlr-Record-Count  pic 9(7) value 0.
+           05 Trlr-Switch        pic x value "N".
+              88 Trailer-Found   value "Y".
+
+      *    Start/end timestamps for the control report.
+         01 Run-Timestamps.
+           05 Start-Date-Ws      pic 9(8).
+           05 Start-Time-Ws      pic 9(8).
+           05 End-Date-Ws        pic 9(8).
+           05 End-Time-Ws        pic 9(8).
+
+      *    Display-usage copies of the COMP counters, needed because
+      *    STRING will not take a COMP item directly.
+         01 Ctl-Rpt-Ws.
+           05 Rpt-Read-Count      pic ZZZZZZ9.
+           05 Rpt-Written-Count   pic ZZZZZZ9.
+           05 Rpt-Reject-Count    pic ZZZZZZ9.
+           05 Rpt-Exception-Count pic ZZZZZZ9.
+           05 Rpt-Dup-Count       pic ZZZZZZ9.
+           05 Rpt-Trlr-Count      pic ZZZZZZ9.
+           05 Rpt-Overflow-Count  pic ZZZZZZ9.
+
+      *    Checkpoint working fields.
+         01 Ckpt-Ws.
+           05 Ckpt-Rec-Num       pic 9(9) value 0.
+           05 Ckpt-Save-Idx      pic 9(9) value 0.
+           05 Ckpt-Read-Switch   pic x value "N".
+              88 EOF-Ckpt        value "Y".
+
+      *    Working fields for the Truncate-... paragraphs.
+         01 Trunc-Ws.
+           05 Trunc-Copied-Count pic 9(9) value 0.
+           05 Trunc-Read-Switch  pic x value "N".
+              88 EOF-Trunc       value "Y".
+
+      *    One raw record, sized for the larger (CRLF)
+      *    layout, used only to test/copy bytes ahead of conversion.
+         01 Raw-Rec-Ws           pic x(135).
+
+      *    A mode-independent staging copy
+      *    of the detail record.  InRec/InRec2 are moved in here, the
+      *    whole group is converted EBCDIC to ASCII exactly once, and
+      *    every downstream check and the OutFile move works off of
+      *    this record instead of the mode-specific FD record.
+         01 WS-Detail.
+           05 WD-Account        pic x(18).
+           05 WD-Gender         pic x.
+           05 WD-Name.
+             10 WD-First        pic x(15).
+             10 WD-Middle       pic x(15).
+             10 WD-Last         pic x(20).
+           05 WD-Birthday.
+             10 WD-YYYY         pic x(4).
+             10 WD-MM           pic x(2).
+             10 WD-DD           pic x(2).
+           05 WD-Address        pic x(25).
+           05 WD-City           pic x(20).
+           05 WD-State          pic x(2).
+           05 WD-Zip            pic x(5).
+           05 WD-EOL            pic x.
+         01 Cur-Rec-Num          pic 9(9) value 0.
+
+      *    State/Zip reference table.
+           COPY COB05SZ.
+
+         01 SZ-Check-Ws.
+           05 SZ-Zip3            pic 9(03).
+           05 SZ-Match-Switch    pic x value "N".
+              88 SZ-Matched      value "Y".
+
+      *    Set by Check-Duplicate's own Search, so a repeat account is
+      *    only ever added to Dup-Check-Table once, on first sight.
+         01 Dup-Check-Ws.
+           05 Dup-Found-Switch   pic x value "N".
+              88 Dup-Found       value "Y".
+
+      *    Birthday calendar-validation working fields.
+         01 Date-Check-Ws.
+           05 DC-YYYY             pic 9(4).
+           05 DC-MM               pic 9(2).
+           05 DC-DD               pic 9(2).
+           05 DC-Days-In-Month    pic 9(2).
+           05 DC-Valid-Switch     pic x value "Y".
+              88 DC-Is-Valid      value "Y" when set to false is "N".
+
+      *    Accounts seen so far this run, used to catch
+      *    a resent extract that repeats an Account number.  The table
+      *    only holds as many entries as Dup-Table-Count so a linear
+      *    SEARCH never has to scan unused slots.
+         01 Dup-Check-Table.
+           05 Dup-Table-Count    pic 9(9) value 0.
+           05 Dup-Entry OCCURS 1 to 20000 TIMES
+                        DEPENDING ON Dup-Table-Count
+                        INDEXED BY Dup-Idx.
+              10 Dup-Account     pic x(18).
+              10 Dup-Rec-Num     pic 9(9).
+
        PROCEDURE DIVISION.
          DISPLAY "Program Start!"
          Perform Init
          Perform Until EOF
+           If Mode-CRLF-In
+             Perform Read-Detail-CRLF
+           Else
+             Perform Read-Detail-LF
+           End-If
+         End-Perform
+         Perform Finish
+         STOP RUN.
+
+      *----------------------------------------------------------------
+      * Init - resolve run-time file names/switches and open files.
+      *----------------------------------------------------------------
+       Init.
+           Accept Env-Value from Environment "COB05_INFILE"
+           If Env-Value not = spaces
+             Move Env-Value to In-File-Path
+           End-If
+           Move spaces to Env-Value
+           Accept Env-Value from Environment "COB05_OUTFILE"
+           If Env-Value not = spaces
+             Move Env-Value to Out-File-Path
+           End-If
+           Move spaces to Env-Value
+           Accept Env-Value from Environment "COB05_REJFILE"
+           If Env-Value not = spaces
+             Move Env-Value to Reject-File-Path
+           End-If
+           Move spaces to Env-Value
+           Accept Env-Value from Environment "COB05_CTLFILE"
+           If Env-Value not = spaces
+             Move Env-Value to CtlRpt-File-Path
+           End-If
+           Move spaces to Env-Value
+           Accept Env-Value from Environment "COB05_EXCFILE"
+           If Env-Value not = spaces
+             Move Env-Value to ExceptRpt-File-Path
+           End-If
+           Move spaces to Env-Value
+           Accept Env-Value from Environment "COB05_DUPFILE"
+           If Env-Value not = spaces
+             Move Env-Value to DupRpt-File-Path
+           End-If
+           Move spaces to Env-Value
+           Accept Env-Value from Environment "COB05_CKPTFILE"
+           If Env-Value not = spaces
+             Move Env-Value to Ckpt-File-Path
+           End-If
+           Move spaces to Env-Value
+           Accept Env-Value from Environment "COB05_MODE"
+           If Env-Value not = spaces
+             Move Env-Value to Run-Mode
+           End-If
+           Move spaces to Env-Value
+           Accept Env-Value from Environment "COB05_RESTART"
+           If Env-Value not = spaces
+             Move Env-Value(1:1) to Restart-Switch
+           End-If
+           Move spaces to Env-Value
+           Accept Env-Value from Environment "COB05_CKPT_INTERVAL"
+           Move spaces to Env-Token
+           Unstring Env-Value delimited by space into Env-Token
+           If Env-Token not = spaces
+             Move Env-Token to Ckpt-Interval
+           End-If
+
+           Accept Start-Date-Ws from Date YYYYMMDD
+           Accept Start-Time-Ws from Time
+
+           If Mode-CRLF-In
+             Open Input InFileCR
+           Else
+             Open Input InFile
+           End-If
+
+           Move 0 to Ckpt-Rec-Num
+           Move 0 to Total-Written-Count
+           Move 0 to Total-Reject-Count
+           Move 0 to Total-Exception-Count
+           Move 0 to Total-Dup-Count
+           If Restart-Run
+             Perform Read-Checkpoint
+           End-If
+
+           If Restart-Run and Ckpt-Rec-Num > 0
+             Open Extend OutFile
+             If Out-File-Status = "00"
+      *        OutFile can hold records written after the last
+      *        checkpoint but before the run crashed - Maybe-Checkpoint
+      *        only saves position every Ckpt-Interval records, so the
+      *        checkpoint we just restored can be well behind how far
+      *        OutFile itself actually got.  Rebuild it back down to
+      *        exactly Total-Written-Count records (the count the
+      *        checkpoint vouches for) before resuming, or the records
+      *        between the checkpoint and the crash get written out a
+      *        second time once this run redoes them.
+               Close OutFile
+               Perform Truncate-Out-File
+               Open Extend OutFile
+             Else
+      *        Prior OutFile is missing (renamed/rotated path) - fall
+      *        back to a fresh output instead of abending, the same
+      *        way a missing checkpoint falls back to a fresh start.
+               Open Output OutFile
+             End-If
+             Open Extend RejectFile
+             If Reject-File-Status = "00"
+               Close RejectFile
+               Perform Truncate-Reject-File
+               Open Extend RejectFile
+             Else
+               Open Output RejectFile
+             End-If
+             Open Extend ExceptionRpt
+             If Except-File-Status = "00"
+               Close ExceptionRpt
+               Perform Truncate-Exception-Rpt
+               Open Extend ExceptionRpt
+             Else
+               Open Output ExceptionRpt
+             End-If
+             Open Extend DupRpt
+             If Dup-File-Status = "00"
+               Close DupRpt
+               Perform Truncate-Dup-Rpt
+               Open Extend DupRpt
+             Else
+               Open Output DupRpt
+             End-If
+           Else
+             Open Output OutFile
+             Open Output RejectFile
+             Open Output ExceptionRpt
+             Open Output DupRpt
+           End-If.
+
+      *----------------------------------------------------------------
+      * Truncate-Out-File / Truncate-Reject-File / Truncate-Exception-
+      * Rpt / Truncate-Dup-Rpt - called from Init, only on a restart
+      * whose file already exists.  Maybe-Checkpoint only records
+      * position every Ckpt-Interval records, so OutFile/RejectFile/
+      * ExceptionRpt/DupRpt can each be further along than the
+      * checkpoint they are about to resume from.  Each of these
+      * copies the first N records of the file (N = the matching
+      * Total-...-Count the checkpoint just restored) into a scratch
+      * copy, then swaps the scratch copy in under the real name, so
+      * Init's following Open Extend resumes from exactly the position
+      * the checkpoint vouches for instead of wherever the file
+      * happened to be left by the run that crashed.
+      *----------------------------------------------------------------
+       Truncate-Out-File.
+           Move spaces to Out-Scratch-Path
+           String Out-File-Path delimited by space
+                  ".trunctmp" delimited by size
+                  into Out-Scratch-Path
+           Open Input OutFile
+           Open Output OutFileScratch
+           Move 0 to Trunc-Copied-Count
+           Move "N" to Trunc-Read-Switch
+           Perform Truncate-Out-File-Copy
+             Until EOF-Trunc
+                or Trunc-Copied-Count >= Total-Written-Count
+           Close OutFile
+           Close OutFileScratch
+           Call "CBL_DELETE_FILE" using Out-File-Path
+           Call "CBL_RENAME_FILE" using Out-Scratch-Path Out-File-Path.
+
+       Truncate-Out-File-Copy.
+           Read OutFile
+             At End
+               Set EOF-Trunc to True
+             Not At End
+               Move OutRec to Out-Scratch-Rec
+               Write Out-Scratch-Rec
+               Add 1 to Trunc-Copied-Count
+           End-Read.
+
+       Truncate-Reject-File.
+           Move spaces to Reject-Scratch-Path
+           String Reject-File-Path delimited by space
+                  ".trunctmp" delimited by size
+                  into Reject-Scratch-Path
+           Open Input RejectFile
+           Open Output RejectFileScratch
+           Move 0 to Trunc-Copied-Count
+           Move "N" to Trunc-Read-Switch
+           Perform Truncate-Reject-File-Copy
+             Until EOF-Trunc or Trunc-Copied-Count >= Total-Reject-Count
+           Close RejectFile
+           Close RejectFileScratch
+           Call "CBL_DELETE_FILE" using Reject-File-Path
+           Call "CBL_RENAME_FILE" using Reject-Scratch-Path
+                                        Reject-File-Path.
+
+       Truncate-Reject-File-Copy.
+           Read RejectFile
+             At End
+               Set EOF-Trunc to True
+             Not At End
+               Move Reject-Rec to Reject-Scratch-Rec
+               Write Reject-Scratch-Rec
+               Add 1 to Trunc-Copied-Count
+           End-Read.
+
+       Truncate-Exception-Rpt.
+           Move spaces to Except-Scratch-Path
+           String ExceptRpt-File-Path delimited by space
+                  ".trunctmp" delimited by size
+                  into Except-Scratch-Path
+           Open Input ExceptionRpt
+           Open Output ExceptionRptScratch
+           Move 0 to Trunc-Copied-Count
+           Move "N" to Trunc-Read-Switch
+           Perform Truncate-Exception-Rpt-Copy
+             Until EOF-Trunc
+                or Trunc-Copied-Count >= Total-Exception-Count
+           Close ExceptionRpt
+           Close ExceptionRptScratch
+           Call "CBL_DELETE_FILE" using ExceptRpt-File-Path
+           Call "CBL_RENAME_FILE" using Except-Scratch-Path
+                                        ExceptRpt-File-Path.
+
+       Truncate-Exception-Rpt-Copy.
+           Read ExceptionRpt
+             At End
+               Set EOF-Trunc to True
+             Not At End
+               Move Exc-Rec to Exc-Scratch-Rec
+               Write Exc-Scratch-Rec
+               Add 1 to Trunc-Copied-Count
+           End-Read.
+
+       Truncate-Dup-Rpt.
+           Move spaces to Dup-Scratch-Path
+           String DupRpt-File-Path delimited by space
+                  ".trunctmp" delimited by size
+                  into Dup-Scratch-Path
+           Open Input DupRpt
+           Open Output DupRptScratch
+           Move 0 to Trunc-Copied-Count
+           Move "N" to Trunc-Read-Switch
+           Perform Truncate-Dup-Rpt-Copy
+             Until EOF-Trunc or Trunc-Copied-Count >= Total-Dup-Count
+           Close DupRpt
+           Close DupRptScratch
+           Call "CBL_DELETE_FILE" using DupRpt-File-Path
+           Call "CBL_RENAME_FILE" using Dup-Scratch-Path
+                                        DupRpt-File-Path.
+
+       Truncate-Dup-Rpt-Copy.
+           Read DupRpt
+             At End
+               Set EOF-Trunc to True
+             Not At End
+               Move Dup-Rec to Dup-Scratch-Rec
+               Write Dup-Scratch-Rec
+               Add 1 to Trunc-Copied-Count
+           End-Read.
+
+      *----------------------------------------------------------------
+      * Read-Detail-LF / Read-Detail-CRLF - read one physical record
+      * in the selected mode, dispatch on header/trailer/detail, then
+      * hand common validation/output work to Process-Detail.
+      *----------------------------------------------------------------
+      *    Header and trailer recognition runs ahead of the restart
+      *    skip test below - the header is always record #1 and a
+      *    restart only ever resumes past it, so a restart run that
+      *    skipped header processing entirely would always report a
+      *    blank extract date even though the source file has one.
+       Read-Detail-LF.
            Read InFile
              At End
                Set EOF to True
              Not At End
-               move spaces to OutRec
-               Move Name to O-Name
-               Move yyyy to o-yyyy
-               Move mm to o-mm
-               Move dd to o-dd
-               MOVE I-eol to o-eol                
-
-               INSPECT OutRec CONVERTING EBCDIC TO ASCII
-               Write OutRec
-               add +1 to RECOUT
-           End-Read
-         End-Perform       
-         Close InFile, OutFile.
-         DISPLAY RECOUT.
-         STOP RUN.
-       Init. 
-	     Open Input InFile.
-	     Open Output OutFile.
+               Add 1 to Rec-Read-Count
+               Move Rec-Read-Count to Cur-Rec-Num
+               If Is-Header-Rec
+                 Move InRec-Header to Raw-Rec-Ws(1:134)
+                 Perform Process-Header
+               Else
+                 If Is-Trailer-Rec
+                   Move InRec-Trailer to Raw-Rec-Ws(1:134)
+                   Perform Process-Trailer
+                 Else
+                   If Restart-Run and Rec-Read-Count <= Ckpt-Rec-Num
+                     Continue
+                   Else
+                     Move InRec to Raw-Rec-Ws(1:134)
+      *              Scoped to the real data fields only - the
+      *              positional Filler bytes between Account/Gender
+      *              and inside Birthday are never moved by any vendor
+      *              extract and an unpopulated Filler byte is not a
+      *              garbled record.
+                     If Account is not EBCDIC-CHARACTER
+                        or Gender is not EBCDIC-CHARACTER
+                        or Name is not EBCDIC-CHARACTER
+                        or yyyy is not EBCDIC-CHARACTER
+                        or mm is not EBCDIC-CHARACTER
+                        or dd is not EBCDIC-CHARACTER
+                        or I-Address is not EBCDIC-CHARACTER
+                        or City is not EBCDIC-CHARACTER
+                        or State is not EBCDIC-CHARACTER
+                        or Zip is not EBCDIC-CHARACTER
+                       Perform Write-Reject
+                     Else
+                       Move Account   to WD-Account
+                       Move Gender    to WD-Gender
+                       Move I-First   to WD-First
+                       Move I-Middle  to WD-Middle
+                       Move I-Last    to WD-Last
+                       Move yyyy      to WD-YYYY
+                       Move mm        to WD-MM
+                       Move dd        to WD-DD
+                       Move I-Address to WD-Address
+                       Move City      to WD-City
+                       Move State     to WD-State
+                       Move Zip       to WD-Zip
+                       Move I-EOL     to WD-EOL
+                       Perform Process-Detail
+                     End-If
+                   End-If
+                 End-If
+               End-If
+               Perform Maybe-Checkpoint
+           End-Read.
+
+       Read-Detail-CRLF.
+           Read InFileCR
+             At End
+               Set EOF to True
+             Not At End
+               Add 1 to Rec-Read-Count
+               Move Rec-Read-Count to Cur-Rec-Num
+               If Is-Header-Rec2
+                 Move InRec2-Header to Raw-Rec-Ws(1:135)
+                 Perform Process-Header
+               Else
+                 If Is-Trailer-Rec2
+                   Move InRec2-Trailer to Raw-Rec-Ws(1:135)
+                   Perform Process-Trailer
+                 Else
+                   If Restart-Run and Rec-Read-Count <= Ckpt-Rec-Num
+                     Continue
+                   Else
+                     Move InRec2 to Raw-Rec-Ws(1:135)
+                     If Account2 is not EBCDIC-CHARACTER
+                        or Gender2 is not EBCDIC-CHARACTER
+                        or Name2 is not EBCDIC-CHARACTER
+                        or yyyy2 is not EBCDIC-CHARACTER
+                        or mm2 is not EBCDIC-CHARACTER
+                        or dd2 is not EBCDIC-CHARACTER
+                        or I-Address2 is not EBCDIC-CHARACTER
+                        or City2 is not EBCDIC-CHARACTER
+                        or State2 is not EBCDIC-CHARACTER
+                        or Zip2 is not EBCDIC-CHARACTER
+                       Perform Write-Reject
+                     Else
+                       Move Account2   to WD-Account
+                       Move Gender2    to WD-Gender
+                       Move I-First2   to WD-First
+                       Move I-Middle2  to WD-Middle
+                       Move I-Last2    to WD-Last
+                       Move yyyy2      to WD-YYYY
+                       Move mm2        to WD-MM
+                       Move dd2        to WD-DD
+                       Move I-Address2 to WD-Address
+                       Move City2      to WD-City
+                       Move State2     to WD-State
+                       Move Zip2       to WD-Zip
+      *                Carry the actual EBCDIC LF byte (second byte of
+      *                the vendor's CR/LF pair) through instead of a
+      *                plain space, so OutFile ends every record in
+      *                the same x'0A' line feed LF-mode produces once
+      *                Process-Detail's EBCDIC-to-ASCII INSPECT runs.
+                       Move I-EOL2(2:1) to WD-EOL
+                       Perform Process-Detail
+                     End-If
+                   End-If
+                 End-If
+               End-If
+               Perform Maybe-Checkpoint
+           End-Read.
+
+      *----------------------------------------------------------------
+      * Process-Header / Process-Trailer.
+      *----------------------------------------------------------------
+       Process-Header.
+           Inspect Raw-Rec-Ws Converting EBCDIC to ASCII
+           Move Raw-Rec-Ws(4:8)  to Hdr-Extract-Date
+           Move Raw-Rec-Ws(12:10) to Hdr-Source-System
+           Set Header-Found to True.
+
+       Process-Trailer.
+           Inspect Raw-Rec-Ws Converting EBCDIC to ASCII
+           If Raw-Rec-Ws(4:7) is numeric
+             Move Raw-Rec-Ws(4:7) to Trlr-Record-Count
+           End-If
+           Set Trailer-Found to True.
+
+      *----------------------------------------------------------------
+      * Process-Detail - shared by both input modes.
+      *----------------------------------------------------------------
+       Process-Detail.
+           Inspect WS-Detail Converting EBCDIC to ASCII
+           Perform Check-Duplicate
+           Perform Check-State-Zip
+           Perform Check-Birthday
+
+           Move spaces      to OutRec
+           Move WD-Account  to O-Account
+           Move WD-Gender   to O-Gender
+           Move WD-First    to O-First
+           Move WD-Middle   to O-Middle
+           Move WD-Last     to O-Last
+           Move WD-YYYY     to O-YYYY
+           Move WD-MM       to O-MM
+           Move WD-DD       to O-DD
+           Move WD-Address  to O-Address
+           Move WD-City     to O-City
+           Move WD-State    to O-State
+           Move WD-Zip      to O-Zip
+           Move WD-EOL      to O-EOL
+
+           Write OutRec
+           Add 1 to Total-Written-Count.
+
+      *----------------------------------------------------------------
+      * Write-Reject.
+      *----------------------------------------------------------------
+       Write-Reject.
+           Move Cur-Rec-Num to RJ-Rec-Num
+           Move Raw-Rec-Ws  to RJ-Raw-Rec
+           Write Reject-Rec
+           Add 1 to Reject-Count
+           Add 1 to Total-Reject-Count.
+
+      *----------------------------------------------------------------
+      * Check-Duplicate.
+      *----------------------------------------------------------------
+       Check-Duplicate.
+           Move "N" to Dup-Found-Switch
+           If Dup-Table-Count > 0
+             Set Dup-Idx to 1
+             Search Dup-Entry
+               At End
+                 Continue
+               When Dup-Account(Dup-Idx) = WD-Account
+                 Set Dup-Found              to True
+                 Move spaces               to Dup-Rec
+                 Move WD-Account          to DR-Account
+                 Move Dup-Rec-Num(Dup-Idx) to DR-First-Num
+                 Move Cur-Rec-Num          to DR-Second-Num
+                 Write Dup-Rec
+                 Add 1 to Dup-Count
+                 Add 1 to Total-Dup-Count
+             End-Search
+           End-If
+
+      *    Only the first sighting of an Account occupies a table
+      *    slot - a repeat is already caught by the Search above, and
+      *    re-adding it would burn through the table (and bloat every
+      *    checkpoint write) N-times faster for an N-times resend.
+           If not Dup-Found
+             If Dup-Table-Count < 20000
+               Add 1 to Dup-Table-Count
+               Move WD-Account   to Dup-Account(Dup-Table-Count)
+               Move Cur-Rec-Num  to Dup-Rec-Num(Dup-Table-Count)
+             Else
+      *        Table is full - this Account is invisible to later
+      *        duplicate checks for the rest of the run.  Counted
+      *        rather than dropped silently so the control report can
+      *        flag that duplicate coverage was incomplete.
+               Add 1 to Dup-Overflow-Count
+             End-If
+           End-If.
+
+      *----------------------------------------------------------------
+      * Check-State-Zip.
+      *----------------------------------------------------------------
+       Check-State-Zip.
+           Move "N" to SZ-Match-Switch
+           If WD-Zip(1:3) is numeric
+             Move WD-Zip(1:3) to SZ-Zip3
+             Set SZ-Idx to 1
+             Search SZ-Entry
+               At End
+                 Continue
+               When SZ-State(SZ-Idx) = WD-State
+                    and SZ-Zip3 >= SZ-Zip-Lo(SZ-Idx)
+                    and SZ-Zip3 <= SZ-Zip-Hi(SZ-Idx)
+                 Set SZ-Matched to True
+             End-Search
+           End-If
+           If not SZ-Matched
+             Move spaces        to Exc-Rec
+             Move WD-Account    to EX-Account
+             Move Cur-Rec-Num   to EX-Rec-Num
+             Move "SZ"          to EX-Reason
+             String "State " WD-State " does not match Zip "
+                    WD-Zip delimited by size into EX-Detail
+             Write Exc-Rec
+             Add 1 to Exception-Count
+             Add 1 to Total-Exception-Count
+           End-If.
+
+      *----------------------------------------------------------------
+      * Check-Birthday.
+      *----------------------------------------------------------------
+       Check-Birthday.
+           Set DC-Is-Valid to True
+           If WD-YYYY is not numeric or WD-MM is not numeric
+              or WD-DD is not numeric
+             Set DC-Is-Valid to False
+           Else
+             Move WD-YYYY to DC-YYYY
+             Move WD-MM   to DC-MM
+             Move WD-DD   to DC-DD
+             If DC-YYYY < 1900 or DC-YYYY > 2099
+               Set DC-Is-Valid to False
+             End-If
+             If DC-MM < 1 or DC-MM > 12
+               Set DC-Is-Valid to False
+             End-If
+             If DC-Is-Valid
+               Evaluate DC-MM
+                 When 1 When 3 When 5 When 7 When 8 When 10 When 12
+                   Move 31 to DC-Days-In-Month
+                 When 4 When 6 When 9 When 11
+                   Move 30 to DC-Days-In-Month
+                 When 2
+                   If Function Mod(DC-YYYY, 4) = 0
+                        and (Function Mod(DC-YYYY, 100) not = 0
+                             or Function Mod(DC-YYYY, 400) = 0)
+                     Move 29 to DC-Days-In-Month
+                   Else
+                     Move 28 to DC-Days-In-Month
+                   End-If
+               End-Evaluate
+               If DC-DD < 1 or DC-DD > DC-Days-In-Month
+                 Set DC-Is-Valid to False
+               End-If
+             End-If
+           End-If
+           If not DC-Is-Valid
+             Move spaces      to Exc-Rec
+             Move WD-Account  to EX-Account
+             Move Cur-Rec-Num to EX-Rec-Num
+             Move "DT"        to EX-Reason
+             String "Invalid birthday " WD-YYYY "-" WD-MM "-" WD-DD
+                    delimited by size into EX-Detail
+             Write Exc-Rec
+             Add 1 to Exception-Count
+             Add 1 to Total-Exception-Count
+           End-If.
+
+      *----------------------------------------------------------------
+      * Maybe-Checkpoint / Read-Checkpoint / Write-Checkpoint -
+      * write the relative record number, the cumulative written
+      * count, and the seen-Accounts table every N records, and let a
+      * restart run reposition past what a prior run already wrote
+      * with that same duplicate-checking state intact.
+      *----------------------------------------------------------------
+      *    The Rec-Read-Count > Ckpt-Rec-Num guard matters on a
+      *    restart run: InFile is always re-read from byte 1, so
+      *    Rec-Read-Count walks back up from 1 through the records a
+      *    prior run already finished before it ever reaches new
+      *    ground. Without the guard, the first interval boundary hit
+      *    during that catch-up would overwrite the higher Ckpt-Rec-Num
+      *    just restored from the checkpoint with a lower one, and the
+      *    restart skip test a few lines above would start reprocessing
+      *    records a prior run already wrote.
+       Maybe-Checkpoint.
+           If Function Mod(Rec-Read-Count, Ckpt-Interval) = 0
+              and Rec-Read-Count > Ckpt-Rec-Num
+             Move Rec-Read-Count to Ckpt-Rec-Num
+             Perform Write-Checkpoint
+           End-If.
+
+      *    A missing checkpoint file (first run with COB05_RESTART=Y
+      *    set, or the checkpoint path was rotated/cleaned up) is a
+      *    fresh start, not an error - Ckpt-Rec-Num, the cumulative
+      *    Total- counts, and Dup-Check-Table are left at Init's
+      *    defaults.
+       Read-Checkpoint.
+           Open Input CheckpointFile
+           If Ckpt-File-Status = "00"
+             Read CheckpointFile
+               At End
+                 Continue
+               Not At End
+                 Move CK-Rec-Num         to Ckpt-Rec-Num
+                 Move CK-Written-Count   to Total-Written-Count
+                 Move CK-Reject-Count    to Total-Reject-Count
+                 Move CK-Exception-Count to Total-Exception-Count
+                 Move CK-Dup-Count       to Total-Dup-Count
+             End-Read
+             Move "N" to Ckpt-Read-Switch
+             Perform Read-Checkpoint-Account Until EOF-Ckpt
+             Close CheckpointFile
+           End-If.
+
+       Read-Checkpoint-Account.
+           Read CheckpointFile
+             At End
+               Set EOF-Ckpt to True
+             Not At End
+               If Dup-Table-Count < 20000
+                 Add 1 to Dup-Table-Count
+                 Move CK-Account to Dup-Account(Dup-Table-Count)
+                 Move CK-Rec-Num to Dup-Rec-Num(Dup-Table-Count)
+               Else
+                 Add 1 to Dup-Overflow-Count
+               End-If
+           End-Read.
+
+      *    Rewritten in full every interval: one control record
+      *    followed by one account record per Dup-Check-Table entry.
+       Write-Checkpoint.
+           Open Output CheckpointFile
+           Set CK-Is-Control        to True
+           Move Ckpt-Rec-Num        to CK-Rec-Num
+           Move Total-Written-Count to CK-Written-Count
+           Move Total-Reject-Count  to CK-Reject-Count
+           Move Total-Exception-Count to CK-Exception-Count
+           Move Total-Dup-Count     to CK-Dup-Count
+           Move spaces              to CK-Account
+           Write Ckpt-Rec
+           If Dup-Table-Count > 0
+             Perform Write-Checkpoint-Account
+               Varying Ckpt-Save-Idx from 1 by 1
+               Until Ckpt-Save-Idx > Dup-Table-Count
+           End-If
+           Close CheckpointFile.
+
+       Write-Checkpoint-Account.
+           Set CK-Is-Account               to True
+           Move Dup-Rec-Num(Ckpt-Save-Idx) to CK-Rec-Num
+           Move 0                          to CK-Written-Count
+           Move 0                          to CK-Reject-Count
+           Move 0                          to CK-Exception-Count
+           Move 0                          to CK-Dup-Count
+           Move Dup-Account(Ckpt-Save-Idx) to CK-Account
+           Write Ckpt-Rec.
+
+      *----------------------------------------------------------------
+      * Finish - close everything and write the control
+      * report.
+      *----------------------------------------------------------------
+       Finish.
+           If Mode-CRLF-In
+             Close InFileCR
+           Else
+             Close InFile
+           End-If
+           Close OutFile, RejectFile, ExceptionRpt, DupRpt
+
+           Accept End-Date-Ws from Date YYYYMMDD
+           Accept End-Time-Ws from Time
+
+           Open Output ControlRpt
+           Move spaces to Ctl-Rec
+           String "cob05 control report" delimited by size
+                  into Ctl-Rec
+           Write Ctl-Rec
+           Move spaces to Ctl-Rec
+           String "Input file    : " In-File-Path
+                  delimited by size into Ctl-Rec
+           Write Ctl-Rec
+           Move spaces to Ctl-Rec
+           String "Run mode      : " Run-Mode
+                  delimited by size into Ctl-Rec
+           Write Ctl-Rec
+           Move spaces to Ctl-Rec
+           String "Started       : " Start-Date-Ws " " Start-Time-Ws
+                  delimited by size into Ctl-Rec
+           Write Ctl-Rec
+           Move spaces to Ctl-Rec
+           String "Ended         : " End-Date-Ws " " End-Time-Ws
+                  delimited by size into Ctl-Rec
+           Write Ctl-Rec
+           Move spaces to Ctl-Rec
+           String "Extract date  : " Hdr-Extract-Date
+                  delimited by size into Ctl-Rec
+           Write Ctl-Rec
+      *    Rec-Read-Count is always a full-file count (the read loop
+      *    re-reads from byte 1 every run); the written/reject/
+      *    exception/duplicate counts printed below are the same kind
+      *    of full-file cumulative total, carried across a restart via
+      *    the checkpoint, so all five figures on this report - and
+      *    the trailer-count comparison right after them - agree with
+      *    each other and with the vendor's manifest.
+           Move Rec-Read-Count      to Rpt-Read-Count
+           Move Total-Written-Count to Rpt-Written-Count
+           Move Total-Reject-Count  to Rpt-Reject-Count
+           Move Total-Exception-Count to Rpt-Exception-Count
+           Move Total-Dup-Count     to Rpt-Dup-Count
+           Move Trlr-Record-Count   to Rpt-Trlr-Count
+           Move Dup-Overflow-Count  to Rpt-Overflow-Count
+
+           Move spaces to Ctl-Rec
+           String "Records read  : " Rpt-Read-Count
+                  delimited by size into Ctl-Rec
+           Write Ctl-Rec
+           Move spaces to Ctl-Rec
+           String "Records wrote : " Rpt-Written-Count
+                  delimited by size into Ctl-Rec
+           Write Ctl-Rec
+           Move spaces to Ctl-Rec
+           String "Records reject: " Rpt-Reject-Count
+                  delimited by size into Ctl-Rec
+           Write Ctl-Rec
+           Move spaces to Ctl-Rec
+           String "Exceptions    : " Rpt-Exception-Count
+                  delimited by size into Ctl-Rec
+           Write Ctl-Rec
+           Move spaces to Ctl-Rec
+           String "Duplicates    : " Rpt-Dup-Count
+                  delimited by size into Ctl-Rec
+           Write Ctl-Rec
+           If Trailer-Found
+             Move spaces to Ctl-Rec
+             String "Trailer count : " Rpt-Trlr-Count
+                    delimited by size into Ctl-Rec
+             Write Ctl-Rec
+      *      Total-Written-Count is the cumulative full-file total
+      *      (carried in the checkpoint across a restart), so the
+      *      comparison stays meaningful whether or not this run
+      *      actually resumed.
+             If Trlr-Record-Count not = Total-Written-Count
+               Move spaces to Ctl-Rec
+               String "** WARNING - trailer count does not match "
+                      "records written **" delimited by size
+                      into Ctl-Rec
+               Write Ctl-Rec
+             End-If
+           Else
+      *      No trailer record at all is the most obvious case of a
+      *      short-shipped file - say so explicitly instead of letting
+      *      the report stay silent about the missing record count.
+             Move spaces to Ctl-Rec
+             String "** WARNING - no trailer record found **"
+                    delimited by size into Ctl-Rec
+             Write Ctl-Rec
+           End-If
+           If Dup-Overflow-Count > 0
+             Move spaces to Ctl-Rec
+             String "** WARNING - duplicate table full, "
+                    Rpt-Overflow-Count
+                    " account(s) not checked for duplicates **"
+                    delimited by size into Ctl-Rec
+             Write Ctl-Rec
+           End-If
+           Close ControlRpt.
